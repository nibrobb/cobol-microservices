@@ -0,0 +1,7 @@
+      >>source format free
+      *> microservice.cbl - the ecb rate microservice, assembled from
+      *> its member sources. compiled as a single unit alongside
+      *> tests/microservice-test.cbl (see that file's trailing "copy").
+       copy "csv-ecb-rates.cbl".
+       copy "substr-pos.cbl".
+       copy "http-handler.cbl".
