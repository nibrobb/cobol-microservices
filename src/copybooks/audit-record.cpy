@@ -0,0 +1,21 @@
+      *> audit-record.cpy
+      *> one logged http-handler conversion, written to the audit log
+      *> (see http-handler's audit-log-file) for month-end
+      *> reconciliation against the gl feed. au-request-path/
+      *> au-response-body are sized to match http-handler's own
+      *> path-text (pic x(980)) and response-body (pic x(2048)) -
+      *> a bulk request's path or body is routinely wider than a
+      *> single-pair one, and a narrower field here would silently
+      *> truncate the very record this log exists to make trustworthy
+      *> while au-content-length kept recording the untruncated
+      *> length.
+       01 audit-record.
+           05 au-timestamp             pic x(26).
+           05 au-request-path          pic x(980).
+           05 au-from-currency         pic x(3).
+           05 au-to-currency           pic x(3).
+           05 au-amount                pic s9(13)v9(4) comp-3.
+           05 au-rate-used             pic s9(5)v9(9) comp-3.
+           05 au-as-of-date            pic x(10).
+           05 au-content-length        pic 9(9) comp.
+           05 au-response-body         pic x(2048).
