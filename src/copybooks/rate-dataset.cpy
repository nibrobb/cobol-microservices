@@ -0,0 +1,13 @@
+      *> rate-dataset.cpy
+      *> the parsed form of an ecb daily-rates csv: a flat table of
+      *> rate-record entries, one per currency/as-of-date pair, that
+      *> csv-ecb-rates allocates and hands back a pointer to. consumers
+      *> set address of rate-dataset to the pointer they were given
+      *> (the external dataset-ptr) rather than re-scanning csv text.
+       01 rate-dataset based.
+           05 rd-entry-count       pic 9(5) comp.
+           05 rd-entries occurs 500 times.
+               copy "rate-record.cpy"
+                   replacing rr-level by 10
+                             rr-name by rate-record
+                             rr-child by 15.
