@@ -0,0 +1,11 @@
+      *> gl-record.cpy
+      *> one line of the general-ledger settlement extract: the rate
+      *> actually posted for an invoice, for reconciliation against
+      *> the ecb quote csv-ecb-rates would have returned for that
+      *> as-of date (see batch/rate-reconciliation.cbl).
+       01 gl-record.
+           05 gl-invoice-id            pic x(12).
+           05 gl-currency-code         pic x(3).
+           05 gl-amount                pic s9(13)v9(4).
+           05 gl-rate                  pic s9(5)v9(9).
+           05 gl-as-of-date            pic x(10).
