@@ -0,0 +1,10 @@
+      *> rate-record.cpy
+      *> one ecb quote: a currency code against eur for a given day.
+      *> callers copy this replacing rr-level (the group's level
+      *> number), rr-name (the group's data name) and rr-child (its
+      *> fields' level number) to fit a standalone work area or a
+      *> table entry (see copybooks/rate-dataset.cpy).
+       rr-level rr-name.
+           rr-child rate-currency-code       pic x(3).
+           rr-child rate-value               pic s9(5)v9(9) comp-3.
+           rr-child rate-as-of-date          pic x(10).
