@@ -0,0 +1,1268 @@
+      >>source format free
+      *> http-handler - answers a currency-conversion request built by
+      *> the caller into a fixed buffer (request line in, response
+      *> text out, in place). looks up ecb quotes through the
+      *> rate-dataset that csv-ecb-rates parsed and left a pointer to
+      *> in the external "dataset" item.
+       identification division.
+       program-id. http-handler.
+
+       environment division.
+       configuration section.
+       repository.
+           function substr-pos
+           function all intrinsic.
+
+       input-output section.
+       file-control.
+           select audit-log-file assign to "AUDITLOG"
+               organization sequential
+               file status is audit-file-status.
+
+       data division.
+       file section.
+       fd  audit-log-file.
+           copy "audit-record.cpy".
+
+       working-storage section.
+           copy "rate-dataset.cpy".
+
+       01 audit-file-status         pic xx.
+       01 current-date-text         pic x(21).
+       01 current-date-parts redefines current-date-text.
+           05 cd-year                   pic x(4).
+           05 cd-month                  pic x(2).
+           05 cd-day                    pic x(2).
+           05 cd-hour                   pic x(2).
+           05 cd-minute                 pic x(2).
+           05 cd-second                 pic x(2).
+           05 cd-rest                   pic x(7).
+       01 amount-decimal            pic s9(13)v9(4).
+
+       01 dataset external.
+           05 dataset-ptr           usage pointer.
+
+           copy "rate-record.cpy"
+               replacing rr-level by 01
+                         rr-name by from-rate
+                         rr-child by 05.
+           copy "rate-record.cpy"
+               replacing rr-level by 01
+                         rr-name by to-rate
+                         rr-child by 05.
+
+       01 request-length            pic 9(9) comp.
+       01 method-text               pic x(8).
+
+      *> sized to match pairs-text/path-segment-table's own capacity
+      *> below, not just a plain currency/amount/date path, since the
+      *> whole "/bulk/{ccy1},{amt1};...;{ccyN},{amtN}/{date}" path has
+      *> to land here intact before split-path-into-segments ever runs
+      *> - a shorter field here would truncate it while path-length
+      *> still reflected the untruncated length, and reference
+      *> modification against the truncated field would then read past
+      *> its declared bounds.
+       01 path-text                 pic x(980).
+       01 path-length                pic 9(9) comp.
+       01 space-one-pos             pic 9(9) comp.
+       01 space-two-pos             pic 9(9) comp.
+
+      *> sized to match pairs-text's capacity, not just a plain
+      *> currency/amount/date segment, since the bulk path's whole
+      *> "{ccy1},{amt1};{ccy2},{amt2};..." list lands in segment 2
+      *> before route-bulk-request ever gets to split it further.
+       01 path-segment-table        occurs 4 times pic x(960).
+       01 path-segment-count        pic 9(3) comp.
+       01 segment-start             pic 9(9) comp.
+       01 segment-remaining          pic 9(9) comp.
+       01 segment-length            pic 9(9) comp.
+       01 slash-rel-pos             pic 9(9) comp.
+       01 request-valid-flag        pic x value 'y'.
+           88 request-is-valid          value 'y'.
+
+       01 from-currency-text        pic x(3).
+       01 to-currency-text          pic x(3).
+       01 amount-text               pic x(20).
+       01 amount-trimmed-text       pic x(20).
+       01 amount-trimmed-length     pic 9(3) comp.
+       01 amount-dot-count          pic 9(3) comp.
+       01 amount-char-index         pic 9(3) comp.
+       01 amount-char               pic x.
+       01 requested-date-text        pic x(10).
+       01 requested-date-flag       pic x value 'n'.
+           88 date-was-requested        value 'y'.
+
+       01 amount-value              usage comp-2.
+       01 from-rate-float           usage comp-2.
+       01 to-rate-float             usage comp-2.
+       01 result-value              usage comp-2.
+       01 result-full-edited        pic zzzzzzzz9.9999.
+       01 result-full-text          pic x(20).
+       01 result-trim-length        pic 9(3) comp.
+       01 result-text               pic x(30).
+       01 rate-decimal              pic s9(5)v9(4).
+       01 rate-edited                pic zzzz9.9999.
+       01 rate-text                 pic x(20).
+
+      *> iso 4217 minor units - how many decimal places a currency's
+      *> amounts round to. anything not listed here defaults to 2, the
+      *> common case; the exceptions below are the zero- and
+      *> three-decimal currencies a ledger is actually likely to see.
+       01 minor-units-lookup-text   pic x(80) value
+           "EUR2USD2GBP2JPY0CHF2CAD2AUD2CNY2SEK2NOK2DKK2NZD2BHD3JOD3KWD3OMR3TND3KRW0VND0ISK0".
+       01 minor-units-lookup-table redefines minor-units-lookup-text
+               occurs 20 times.
+           05 mu-currency-code          pic x(3).
+           05 mu-decimal-digits         pic 9(1).
+       01 minor-units-digits        pic 9(1).
+       01 minor-units-found-flag    pic x value 'n'.
+           88 minor-units-found          value 'y'.
+       01 minor-units-index         pic 9(3) comp.
+       01 minor-scale               usage comp-2.
+       01 scaled-amount             usage comp-2.
+       01 rounded-amount-integer    pic s9(18) usage comp.
+
+       01 rate-lookup-found-flag    pic x value 'n'.
+           88 rate-lookup-found         value 'y'.
+       01 as-of-mismatch-flag       pic x value 'n'.
+           88 as-of-mismatch-detected    value 'y'.
+       01 currency-date-lookup-code pic x(3).
+
+       01 entry-index               pic 9(5) comp.
+
+       01 response-body             pic x(2048).
+       01 response-body-length      pic 9(9) comp.
+       01 response-length-edited    pic zzzzzzzz9.
+       01 response-text             pic x(2560).
+       01 status-line-text          pic x(24).
+       01 as-of-header-value        pic x(10).
+       01 include-as-of-flag        pic x value 'n'.
+           88 include-as-of-header      value 'y'.
+       01 content-type-text         pic x(24).
+
+      *> a "?format=xml" query flag on the path, or an "Accept" header
+      *> naming xml anywhere in the request buffer, switches the
+      *> response body (and its Content-Type) from json to xml; the
+      *> query flag wins when both are present.
+       01 query-text                pic x(64).
+       01 query-length              pic 9(9) comp.
+       01 query-upper-text          pic x(64).
+       01 question-mark-pos         pic 9(9) comp.
+       01 xml-requested-flag        pic x value 'n'.
+           88 xml-was-requested         value 'y'.
+       01 accept-search-text        pic x(1024).
+       01 accept-header-pos         pic 9(9) comp.
+       01 accept-remaining-text     pic x(256).
+       01 accept-remaining-length   pic 9(9) comp.
+
+      *> "/bulk/{ccy1},{amt1};{ccy2},{amt2};..." converts every pair
+      *> into eur in one call and answers with a single json array;
+      *> a trailing "/{date}" segment pins the whole batch to one
+      *> as-of date the same way the single-pair form's does.
+       01 bulk-request-flag         pic x value 'n'.
+           88 bulk-requested            value 'y'.
+       01 pairs-text                pic x(960).
+       01 pairs-length              pic 9(9) comp.
+       01 pair-start                pic 9(9) comp.
+       01 pair-remaining            pic 9(9) comp.
+       01 pair-length               pic 9(9) comp.
+       01 semicolon-rel-pos         pic 9(9) comp.
+       01 pair-text                 pic x(64).
+       01 comma-in-pair-pos         pic 9(9) comp.
+       01 bulk-pair-count           pic 9(3) comp value 0.
+
+      *> 240 is not an arbitrary invoice-line-count cap - it is the
+      *> most pairs pairs-text's own pic x(960) capacity can ever hold
+      *> (the smallest possible pair is a 1-character currency, a
+      *> comma, and a 1-digit amount - 3 bytes - plus a ";" separator
+      *> between pairs, so 960 bytes fits at most floor((960+1)/4) =
+      *> 240 of them). sizing the tables to that actual ceiling, rather
+      *> than to a smaller round number, means a request that already
+      *> fits in pairs-text can never have its trailing pairs silently
+      *> dropped here.
+       01 bulk-result-table         occurs 240 times pic x(80).
+       01 bulk-xml-table            occurs 240 times pic x(96).
+       01 bulk-index                pic 9(3) comp.
+       01 body-pos                  pic 9(9) comp.
+
+       01 trimmed-pair-text         pic x(64).
+       01 trimmed-pair-length       pic 9(9) comp.
+       01 pair-amount-valid-flag    pic x value 'y'.
+           88 pair-amount-is-valid       value 'y'.
+       01 currency-segment-length   pic 9(9) comp.
+       01 currency-segment-text     pic x(3).
+       01 pair-currency-valid-flag  pic x value 'y'.
+           88 pair-currency-is-valid     value 'y'.
+
+      *> scratch used by validate-currency-segment-format, the
+      *> single/cross-currency path's counterpart to
+      *> validate-pair-currency-format above - holds the raw
+      *> "/"-delimited segment (up to path-segment-table's own
+      *> capacity) under test before it is known to be a valid
+      *> 1-3-alphabetic currency code.
+       01 currency-check-segment    pic x(960).
+       01 currency-check-length     pic 9(9) comp.
+       01 currency-check-valid-flag pic x value 'y'.
+           88 currency-check-is-valid    value 'y'.
+
+      *> one entry per bulk pair, alongside bulk-result-table/
+      *> bulk-xml-table, so write-audit-log-entry can log each pair's
+      *> own currency/amount/rate instead of just the overall request.
+       01 bulk-log-currency-table   occurs 240 times pic x(3).
+       01 bulk-log-amount-table     occurs 240 times
+               pic s9(13)v9(4) comp-3.
+       01 bulk-log-rate-table       occurs 240 times
+               pic s9(5)v9(9) comp-3.
+       01 bulk-log-asof-table       occurs 240 times pic x(10).
+       01 bulk-log-found-flag-table occurs 240 times pic x.
+           88 bulk-log-rate-was-found   value 'y'.
+
+       linkage section.
+       01 http-buffer               pic x any length.
+       01 buffer-capacity           usage binary-long.
+
+       procedure division using http-buffer, buffer-capacity.
+       http-handler-main.
+           set address of rate-dataset to dataset-ptr
+           move function length(http-buffer) to request-length
+           move 'y' to request-valid-flag
+           move 'n' to as-of-mismatch-flag
+           move spaces to query-text
+           move 0 to query-length
+           perform parse-request-line
+           perform detect-response-format
+           if request-is-valid
+               perform split-path-into-segments
+           end-if
+           if request-is-valid
+               perform route-request
+           end-if
+           if request-is-valid
+               if bulk-requested
+                   perform build-bulk-response
+               else
+                   perform build-conversion-response
+               end-if
+           else
+               perform build-bad-request-response
+           end-if
+           perform write-audit-log-entry
+           move response-text to http-buffer
+           goback.
+
+      *> the request line looks like "GET /USD/1 HTTP1.1" - pull the
+      *> method and the path out of it. path-text is blanked up front
+      *> rather than only on the success path, so a request that fails
+      *> before ever reaching its own "move ... to path-text" (no early
+      *> space at all, or - see the path-length = 0 guard below - a
+      *> method with nothing after it) does not leave write-audit-log-
+      *> entry logging whatever path the previous call in this run unit
+      *> happened to leave behind, the same cross-call leak already
+      *> fixed once for as-of-header-value.
+       parse-request-line.
+           move spaces to path-text
+           move 0 to path-length
+           move function substr-pos(http-buffer, " ") to space-one-pos
+           if space-one-pos = 0 or space-one-pos > 8
+               move 'n' to request-valid-flag
+           else
+               move http-buffer(1:space-one-pos - 1) to method-text
+               move function substr-pos
+                   (http-buffer(space-one-pos + 1:request-length
+                       - space-one-pos), " ")
+                   to space-two-pos
+               if space-two-pos = 0
+                   move 'n' to request-valid-flag
+               else
+                   compute path-length = space-two-pos - 1
+      *> a path-length of zero means the byte right after the method's
+      *> separating space is itself a space (e.g. "GET  HTTP1.1", or a
+      *> bare "GET" sitting in a space-padded fixed buffer) - there is
+      *> no path to move, and the zero-length reference modification
+      *> below is undefined per the standard and abends under a bounds-
+      *> checked runtime, so treat it as the malformed request it is
+      *> instead of attempting the move.
+                   if path-length = 0
+                       move 'n' to request-valid-flag
+                   else
+                       move http-buffer(space-one-pos + 1:path-length)
+                           to path-text
+                       perform strip-query-string
+                       if function trim(method-text) not = "GET"
+                           move 'n' to request-valid-flag
+                       end-if
+                   end-if
+               end-if
+           end-if.
+
+      *> a "?format=xml" (or any other "?key=value") suffix on the
+      *> path is not itself a path segment - pull it off into
+      *> query-text and shrink path-length before split-path-into-
+      *> segments ever sees it.
+       strip-query-string.
+           move function substr-pos(path-text(1:path-length), "?")
+               to question-mark-pos
+           if question-mark-pos not = 0
+               compute query-length = path-length - question-mark-pos
+               move path-text(question-mark-pos + 1:query-length)
+                   to query-text
+               compute path-length = question-mark-pos - 1
+           end-if.
+
+      *> the query flag takes priority over the header when a caller
+      *> sends both - it is the more explicit of the two.
+       detect-response-format.
+           move 'n' to xml-requested-flag
+           if query-length > 0
+               move function upper-case(query-text(1:query-length))
+                   to query-upper-text
+               if function substr-pos(query-upper-text, "FORMAT=XML")
+                       not = 0
+                   move 'y' to xml-requested-flag
+               end-if
+           end-if
+           if not xml-was-requested
+               perform detect-xml-from-accept-header
+           end-if.
+
+       detect-xml-from-accept-header.
+           move function upper-case(http-buffer) to accept-search-text
+           move function substr-pos(accept-search-text, "ACCEPT:")
+               to accept-header-pos
+           if accept-header-pos not = 0
+               compute accept-remaining-length =
+                   function length(accept-search-text)
+                       - accept-header-pos + 1
+               move accept-search-text
+                       (accept-header-pos:accept-remaining-length)
+                   to accept-remaining-text
+               if function substr-pos(accept-remaining-text, "XML")
+                       not = 0
+                   move 'y' to xml-requested-flag
+               end-if
+           end-if.
+
+      *> splits "/USD/1" (or "/GBP/USD/100", etc.) into up to four
+      *> "/"-delimited segments, ignoring the leading slash. a path
+      *> that still has segment text left over once the fourth segment
+      *> is filled (a fifth "/"-delimited piece) is exactly the kind of
+      *> unrecognized path this program is supposed to reject, not
+      *> silently truncate to its first four segments.
+       split-path-into-segments.
+           move 0 to path-segment-count
+           move 2 to segment-start
+           if path-text(1:1) not = "/" or path-length < 2
+               move 'n' to request-valid-flag
+           else
+               perform extract-one-path-segment
+                   until segment-start > path-length
+                      or path-segment-count = 4
+                      or not request-is-valid
+               if request-is-valid and segment-start <= path-length
+                   move 'n' to request-valid-flag
+               end-if
+           end-if.
+
+       extract-one-path-segment.
+           compute segment-remaining = path-length - segment-start + 1
+           move function substr-pos
+               (path-text(segment-start:segment-remaining), "/")
+               to slash-rel-pos
+           if slash-rel-pos = 0
+               move segment-remaining to segment-length
+           else
+               compute segment-length = slash-rel-pos - 1
+           end-if
+           if segment-length = 0
+               move 'n' to request-valid-flag
+           else
+               add 1 to path-segment-count
+               move path-text(segment-start:segment-length)
+                   to path-segment-table(path-segment-count)
+               if slash-rel-pos = 0
+                   compute segment-start = path-length + 1
+               else
+                   compute segment-start = segment-start + slash-rel-pos
+               end-if
+           end-if.
+
+      *> "/{currency}/{amount}" converts into eur using the most
+      *> recent quote on file; adding a third "/{date}" segment (iso
+      *> yyyy-mm-dd) pins the lookup to that as-of date instead, for
+      *> invoices that need to settle at their original day's rate.
+      *> "/{from}/{to}/{amount}" skips the eur leg and computes the
+      *> cross rate between the two quotes directly, and a trailing
+      *> fourth "/{date}" segment pins that cross lookup to an as-of
+      *> date the same way the two-currency form does. the second
+      *> segment tells the two shapes apart: a three-letter currency
+      *> code is alphabetic, an amount never is. every segment treated
+      *> as a currency code is checked by validate-currency-segment-
+      *> format/validate-both-currency-segments first - without that,
+      *> a segment longer than three characters (e.g. "usdx") was
+      *> silently truncated by the plain move into from-currency-text/
+      *> to-currency-text and matched whatever real currency happened
+      *> to share that three-letter prefix instead of failing.
+       route-request.
+           move 'n' to requested-date-flag
+           move 'n' to bulk-request-flag
+           if function upper-case(function trim(path-segment-table(1)))
+                   = "BULK"
+               perform route-bulk-request
+           else
+               evaluate path-segment-count
+                   when 2
+                       perform validate-from-currency-segment
+                       if request-is-valid
+                           move path-segment-table(1) to from-currency-text
+                           move "EUR" to to-currency-text
+                           move path-segment-table(2) to amount-text
+                       end-if
+                   when 3
+                       if path-segment-table(2) is alphabetic
+                           perform validate-both-currency-segments
+                           if request-is-valid
+                               move path-segment-table(1) to from-currency-text
+                               move path-segment-table(2) to to-currency-text
+                               move path-segment-table(3) to amount-text
+                           end-if
+                       else
+                           perform validate-from-currency-segment
+                           if request-is-valid
+                               move path-segment-table(1) to from-currency-text
+                               move "EUR" to to-currency-text
+                               move path-segment-table(2) to amount-text
+                               move path-segment-table(3) to requested-date-text
+                               perform validate-requested-date
+                               move 'y' to requested-date-flag
+                           end-if
+                       end-if
+                   when 4
+                       perform validate-both-currency-segments
+                       if request-is-valid
+                           move path-segment-table(1) to from-currency-text
+                           move path-segment-table(2) to to-currency-text
+                           move path-segment-table(3) to amount-text
+                           move path-segment-table(4) to requested-date-text
+                           perform validate-requested-date
+                           move 'y' to requested-date-flag
+                       end-if
+                   when other
+                       move 'n' to request-valid-flag
+               end-evaluate
+               if request-is-valid
+                   perform validate-amount-format
+               end-if
+           end-if.
+
+      *> 1-3-alphabetic-character check, the same shape
+      *> validate-pair-currency-format already requires of a bulk
+      *> pair's currency segment, applied against the raw "/"-
+      *> delimited segment in currency-check-segment.
+       validate-currency-segment-format.
+           move 'y' to currency-check-valid-flag
+           move function length(function trim(currency-check-segment))
+               to currency-check-length
+           if currency-check-length = 0 or currency-check-length > 3
+               move 'n' to currency-check-valid-flag
+           else
+               move spaces to currency-segment-text
+               move currency-check-segment(1:currency-check-length)
+                   to currency-segment-text
+               if currency-segment-text not is alphabetic
+                   move 'n' to currency-check-valid-flag
+               end-if
+           end-if.
+
+       validate-from-currency-segment.
+           move path-segment-table(1) to currency-check-segment
+           perform validate-currency-segment-format
+           if not currency-check-is-valid
+               move 'n' to request-valid-flag
+           end-if.
+
+       validate-both-currency-segments.
+           perform validate-from-currency-segment
+           if request-is-valid
+               move path-segment-table(2) to currency-check-segment
+               perform validate-currency-segment-format
+               if not currency-check-is-valid
+                   move 'n' to request-valid-flag
+               end-if
+           end-if.
+
+      *> "/bulk/{pairs}" (or "/bulk/{pairs}/{date}") - the pairs
+      *> segment is only split on ";"/"," in build-bulk-response, not
+      *> here, since it is not itself "/"-delimited.
+       route-bulk-request.
+           evaluate path-segment-count
+               when 2
+                   move 'y' to bulk-request-flag
+                   move path-segment-table(2) to pairs-text
+               when 3
+                   move 'y' to bulk-request-flag
+                   move path-segment-table(2) to pairs-text
+                   move path-segment-table(3) to requested-date-text
+                   perform validate-requested-date
+                   move 'y' to requested-date-flag
+               when other
+                   move 'n' to request-valid-flag
+           end-evaluate.
+
+      *> an amount segment is malformed unless it is made up only of
+      *> digits and at most one decimal point - function numval would
+      *> otherwise abend on something like "/USD/abc".
+       validate-amount-format.
+           move function trim(amount-text) to amount-trimmed-text
+           move function length(function trim(amount-text))
+               to amount-trimmed-length
+           move 0 to amount-dot-count
+           if amount-trimmed-length = 0
+               move 'n' to request-valid-flag
+           else
+               perform check-one-amount-character
+                   varying amount-char-index from 1 by 1
+                   until amount-char-index > amount-trimmed-length
+                      or not request-is-valid
+               if amount-dot-count > 1
+                   move 'n' to request-valid-flag
+               end-if
+           end-if.
+
+       check-one-amount-character.
+           move amount-trimmed-text(amount-char-index:1) to amount-char
+           if amount-char = "."
+               add 1 to amount-dot-count
+           else
+               if amount-char < "0" or amount-char > "9"
+                   move 'n' to request-valid-flag
+               end-if
+           end-if.
+
+      *> accepts only a strict yyyy-mm-dd shape - the same one
+      *> csv-ecb-rates normalizes every as-of date into.
+       validate-requested-date.
+           if function length(function trim(path-segment-table
+                   (path-segment-count))) not = 10
+               or requested-date-text(5:1) not = "-"
+               or requested-date-text(8:1) not = "-"
+               move 'n' to request-valid-flag
+           end-if.
+
+      *> splits pairs-text on ";" into individual "{ccy},{amt}" pairs
+      *> and converts each one in turn into bulk-result-table. the
+      *> "bulk-pair-count = 240" leg of the until only guards the
+      *> tables' own declared capacity - pairs-text cannot hold more
+      *> than 240 pairs to begin with (see the comment on
+      *> bulk-result-table), so that leg can never actually be what
+      *> stops this loop; "pair-start > pairs-length" (every pair in
+      *> the request has been consumed) always gets there first.
+       build-bulk-response.
+           move 0 to bulk-pair-count
+           move function length(function trim(pairs-text)) to pairs-length
+           move 1 to pair-start
+           perform extract-one-bulk-pair
+               until pair-start > pairs-length or bulk-pair-count = 240
+           if xml-was-requested
+               perform assemble-bulk-body-xml
+           else
+               perform assemble-bulk-body
+           end-if
+           move "HTTP/1.1 200 OK" to status-line-text
+           move 'n' to include-as-of-flag
+           perform assemble-response-text.
+
+       extract-one-bulk-pair.
+           compute pair-remaining = pairs-length - pair-start + 1
+           move function substr-pos
+               (pairs-text(pair-start:pair-remaining), ";")
+               to semicolon-rel-pos
+           if semicolon-rel-pos = 0
+               move pair-remaining to pair-length
+           else
+               compute pair-length = semicolon-rel-pos - 1
+           end-if
+           if pair-length > 0
+               move pairs-text(pair-start:pair-length) to pair-text
+               perform parse-one-bulk-pair
+           end-if
+           if semicolon-rel-pos = 0
+               compute pair-start = pairs-length + 1
+           else
+               compute pair-start = pair-start + semicolon-rel-pos
+           end-if.
+
+      *> each pair is "{currency},{amount}" - a pair with no comma, or
+      *> an amount that fails the same digits-and-one-dot check the
+      *> single-conversion path uses, becomes an error entry in the
+      *> array instead of failing the whole batch.
+       parse-one-bulk-pair.
+           move function trim(pair-text) to trimmed-pair-text
+           move function length(function trim(pair-text))
+               to trimmed-pair-length
+           move function substr-pos(trimmed-pair-text, ",")
+               to comma-in-pair-pos
+           add 1 to bulk-pair-count
+           move spaces to bulk-result-table(bulk-pair-count)
+           move spaces to bulk-xml-table(bulk-pair-count)
+           move spaces to bulk-log-currency-table(bulk-pair-count)
+           move 0 to bulk-log-amount-table(bulk-pair-count)
+           move 0 to bulk-log-rate-table(bulk-pair-count)
+           move spaces to bulk-log-asof-table(bulk-pair-count)
+           move 'n' to bulk-log-found-flag-table(bulk-pair-count)
+           if comma-in-pair-pos = 0
+               string '{"error":"malformed pair"}' delimited size
+                   into bulk-result-table(bulk-pair-count)
+               end-string
+               string '<entry><error>malformed pair</error></entry>'
+                       delimited size
+                   into bulk-xml-table(bulk-pair-count)
+               end-string
+           else
+               perform validate-pair-currency-format
+               if not pair-currency-is-valid
+                   string '{"error":"malformed pair"}' delimited size
+                       into bulk-result-table(bulk-pair-count)
+                   end-string
+                   string '<entry><error>malformed pair</error></entry>'
+                           delimited size
+                       into bulk-xml-table(bulk-pair-count)
+                   end-string
+               else
+                   move function upper-case(currency-segment-text)
+                       to from-currency-text
+                   move from-currency-text
+                       to bulk-log-currency-table(bulk-pair-count)
+                   move trimmed-pair-text(comma-in-pair-pos + 1:
+                           trimmed-pair-length - comma-in-pair-pos)
+                       to amount-text
+                   perform validate-pair-amount-format
+                   if pair-amount-is-valid
+                       perform convert-one-bulk-pair
+                   else
+                       string '{"currency":"' delimited size
+                           function trim(from-currency-text) delimited size
+                           '","error":"malformed amount"}' delimited size
+                           into bulk-result-table(bulk-pair-count)
+                       end-string
+                       string '<entry><currency>' delimited size
+                           function trim(from-currency-text) delimited size
+                           '</currency><error>malformed amount</error>'
+                               delimited size
+                           '</entry>' delimited size
+                           into bulk-xml-table(bulk-pair-count)
+                       end-string
+                   end-if
+               end-if
+           end-if.
+
+      *> a pair's currency segment is a raw user-supplied substring up
+      *> to the comma - unlike the amount side, it used to be embedded
+      *> into the json/xml response body unvalidated, so a comma-split
+      *> segment carrying a quote or an angle bracket (e.g. "a<b,100")
+      *> came straight back out in the body and broke it. restricting
+      *> it to 1-3 alphabetic characters (the shape every real currency
+      *> code already has to have to match anything in rate-dataset)
+      *> before it is ever echoed back closes that off the same way
+      *> validate-pair-amount-format already does for the amount side.
+       validate-pair-currency-format.
+           move 'y' to pair-currency-valid-flag
+           compute currency-segment-length = comma-in-pair-pos - 1
+           if currency-segment-length = 0 or currency-segment-length > 3
+               move 'n' to pair-currency-valid-flag
+           else
+               move spaces to currency-segment-text
+               move trimmed-pair-text(1:currency-segment-length)
+                   to currency-segment-text
+               if currency-segment-text not is alphabetic
+                   move 'n' to pair-currency-valid-flag
+               end-if
+           end-if.
+
+      *> the same digits-and-at-most-one-dot rule validate-amount-format
+      *> applies to the single-conversion path, kept separate so one
+      *> bad pair marks only its own array entry, not the whole batch.
+       validate-pair-amount-format.
+           move function trim(amount-text) to amount-trimmed-text
+           move function length(function trim(amount-text))
+               to amount-trimmed-length
+           move 0 to amount-dot-count
+           move 'y' to pair-amount-valid-flag
+           if amount-trimmed-length = 0
+               move 'n' to pair-amount-valid-flag
+           else
+               perform check-one-pair-amount-character
+                   varying amount-char-index from 1 by 1
+                   until amount-char-index > amount-trimmed-length
+                      or not pair-amount-is-valid
+               if amount-dot-count > 1
+                   move 'n' to pair-amount-valid-flag
+               end-if
+           end-if.
+
+       check-one-pair-amount-character.
+           move amount-trimmed-text(amount-char-index:1) to amount-char
+           if amount-char = "."
+               add 1 to amount-dot-count
+           else
+               if amount-char < "0" or amount-char > "9"
+                   move 'n' to pair-amount-valid-flag
+               end-if
+           end-if.
+
+      *> converts from-currency-text/amount-text (set by
+      *> parse-one-bulk-pair) into eur, the same lookup the
+      *> single-conversion path uses, and appends one json object to
+      *> bulk-result-table for this pair.
+       convert-one-bulk-pair.
+           move "EUR" to to-currency-text
+           perform lookup-rate-for-from-currency
+           if rate-lookup-found
+               perform lookup-rate-for-to-currency
+           end-if
+           if rate-lookup-found
+               move function numval(function trim(amount-text))
+                   to amount-value
+               move rate-value of to-rate to to-rate-float
+               move rate-value of from-rate to from-rate-float
+               compute result-value rounded =
+                   amount-value * (to-rate-float / from-rate-float)
+               perform format-conversion-result
+               move amount-value to bulk-log-amount-table(bulk-pair-count)
+               move rate-decimal
+                   to bulk-log-rate-table(bulk-pair-count)
+               move as-of-header-value
+                   to bulk-log-asof-table(bulk-pair-count)
+               move 'y' to bulk-log-found-flag-table(bulk-pair-count)
+               string '{"currency":"' delimited size
+                   function trim(from-currency-text) delimited size
+                   '","result":' delimited size
+                   function trim(result-text) delimited size
+                   '}' delimited size
+                   into bulk-result-table(bulk-pair-count)
+               end-string
+               string '<entry><currency>' delimited size
+                   function trim(from-currency-text) delimited size
+                   '</currency><result>' delimited size
+                   function trim(result-text) delimited size
+                   '</result></entry>' delimited size
+                   into bulk-xml-table(bulk-pair-count)
+               end-string
+           else
+               string '{"currency":"' delimited size
+                   function trim(from-currency-text) delimited size
+                   '","error":"unknown currency for that date"}'
+                   delimited size
+                   into bulk-result-table(bulk-pair-count)
+               end-string
+               string '<entry><currency>' delimited size
+                   function trim(from-currency-text) delimited size
+                   '</currency><error>unknown currency for that date'
+                       delimited size
+                   '</error></entry>' delimited size
+                   into bulk-xml-table(bulk-pair-count)
+               end-string
+           end-if.
+
+       assemble-bulk-body.
+           move spaces to response-body
+           move 1 to body-pos
+           string "[" delimited size
+               into response-body with pointer body-pos
+           perform append-one-bulk-result
+               varying bulk-index from 1 by 1
+               until bulk-index > bulk-pair-count
+           string "]" delimited size
+               into response-body with pointer body-pos
+           compute response-body-length = body-pos - 1.
+
+       append-one-bulk-result.
+           if bulk-index > 1
+               string "," delimited size
+                   into response-body with pointer body-pos
+           end-if
+           string function trim(bulk-result-table(bulk-index))
+                   delimited size
+               into response-body with pointer body-pos.
+
+      *> same shape as assemble-bulk-body/append-one-bulk-result, off
+      *> bulk-xml-table instead of bulk-result-table - xml's entries
+      *> don't need a "," separator the way the json array's do.
+       assemble-bulk-body-xml.
+           move spaces to response-body
+           move 1 to body-pos
+           string "<?xml version=""1.0"" encoding=""UTF-8""?><results>"
+                   delimited size
+               into response-body with pointer body-pos
+           perform append-one-bulk-result-xml
+               varying bulk-index from 1 by 1
+               until bulk-index > bulk-pair-count
+           string "</results>" delimited size
+               into response-body with pointer body-pos
+           compute response-body-length = body-pos - 1.
+
+       append-one-bulk-result-xml.
+           string function trim(bulk-xml-table(bulk-index))
+                   delimited size
+               into response-body with pointer body-pos.
+
+      *> when no date segment was given, each leg's lookup
+      *> (lookup-rate-for-from-currency/lookup-rate-for-to-currency)
+      *> independently finds its own currency's latest quote - for a
+      *> true two-currency cross those two "latest" dates are not
+      *> guaranteed to be the same day (e.g. gbp quoted through
+      *> 05-05, usd through 05-06). quoting a cross rate that silently
+      *> mixes two different calendar days, and reporting only one of
+      *> them in x-as-of, would settle an invoice at a rate that never
+      *> actually applied on any single day - so treat a mismatch the
+      *> same as the currency not being found at all and answer 404.
+      *> an explicit date segment forces both legs onto that one exact
+      *> date already (find-exact-from-entry/find-exact-to-entry), and
+      *> a to-currency of eur always mirrors the from leg's date, so
+      *> neither of those cases can ever trip this check.
+       build-conversion-response.
+           move function upper-case(from-currency-text)
+               to from-currency-text
+           move function upper-case(to-currency-text)
+               to to-currency-text
+           perform lookup-rate-for-from-currency
+           if rate-lookup-found
+               perform lookup-rate-for-to-currency
+           end-if
+           if rate-lookup-found and not date-was-requested
+               and rate-as-of-date of from-rate
+                   not = rate-as-of-date of to-rate
+               move 'n' to rate-lookup-found-flag
+               move 'y' to as-of-mismatch-flag
+           end-if
+           if rate-lookup-found
+               move function numval(function trim(amount-text))
+                   to amount-value
+               move rate-value of to-rate to to-rate-float
+               move rate-value of from-rate to from-rate-float
+               compute result-value rounded =
+                   amount-value * (to-rate-float / from-rate-float)
+               perform format-conversion-result
+               perform build-success-response
+           else
+               perform build-not-found-response
+           end-if.
+
+      *> when eur is the source and no date was given, the from-leg's
+      *> as-of date has to agree with whatever date lookup-rate-for-
+      *> to-currency is about to pick for the actual to-currency, not
+      *> with the latest row anywhere in the whole dataset - a
+      *> different currency having a more recent quote than
+      *> to-currency would otherwise disagree with to-currency's own
+      *> latest date and trip the as-of mismatch check in build-
+      *> conversion-response even though to-currency's own quote is
+      *> perfectly usable. "/eur/usd/100" and "/usd/100" are the same
+      *> conversion and have to agree on whether it succeeds.
+       lookup-rate-for-from-currency.
+           if from-currency-text = "EUR"
+               move "EUR" to rate-currency-code of from-rate
+               move 1 to rate-value of from-rate
+               if date-was-requested
+                   move requested-date-text to rate-as-of-date of from-rate
+               else
+                   if to-currency-text = "EUR"
+                       perform find-latest-as-of-date-overall
+                   else
+                       move to-currency-text to currency-date-lookup-code
+                       perform find-latest-as-of-date-for-currency
+                   end-if
+                   move as-of-header-value to rate-as-of-date of from-rate
+               end-if
+               move 'y' to rate-lookup-found-flag
+           else
+               move 'n' to rate-lookup-found-flag
+               move low-values to rate-as-of-date of from-rate
+               if date-was-requested
+                   perform find-exact-from-entry
+                       varying entry-index from 1 by 1
+                       until entry-index > rd-entry-count
+               else
+                   perform find-best-from-entry
+                       varying entry-index from 1 by 1
+                       until entry-index > rd-entry-count
+               end-if
+           end-if.
+
+       find-best-from-entry.
+           if rate-currency-code of rate-record(entry-index) = from-currency-text
+               and rate-as-of-date of rate-record(entry-index)
+                   > rate-as-of-date of from-rate
+               move rate-currency-code of rate-record(entry-index)
+                   to rate-currency-code of from-rate
+               move rate-value of rate-record(entry-index) to rate-value of from-rate
+               move rate-as-of-date of rate-record(entry-index)
+                   to rate-as-of-date of from-rate
+               move 'y' to rate-lookup-found-flag
+           end-if.
+
+       find-exact-from-entry.
+           if rate-currency-code of rate-record(entry-index) = from-currency-text
+               and rate-as-of-date of rate-record(entry-index)
+                   = requested-date-text
+               move rate-currency-code of rate-record(entry-index)
+                   to rate-currency-code of from-rate
+               move rate-value of rate-record(entry-index) to rate-value of from-rate
+               move rate-as-of-date of rate-record(entry-index)
+                   to rate-as-of-date of from-rate
+               move 'y' to rate-lookup-found-flag
+           end-if.
+
+       lookup-rate-for-to-currency.
+           if to-currency-text = "EUR"
+               move "EUR" to rate-currency-code of to-rate
+               move 1 to rate-value of to-rate
+               move rate-as-of-date of from-rate
+                   to rate-as-of-date of to-rate
+               move 'y' to rate-lookup-found-flag
+           else
+               move 'n' to rate-lookup-found-flag
+               move low-values to rate-as-of-date of to-rate
+               if date-was-requested
+                   perform find-exact-to-entry
+                       varying entry-index from 1 by 1
+                       until entry-index > rd-entry-count
+               else
+                   perform find-best-to-entry
+                       varying entry-index from 1 by 1
+                       until entry-index > rd-entry-count
+               end-if
+           end-if.
+
+       find-best-to-entry.
+           if rate-currency-code of rate-record(entry-index) = to-currency-text
+               and rate-as-of-date of rate-record(entry-index)
+                   > rate-as-of-date of to-rate
+               move rate-currency-code of rate-record(entry-index)
+                   to rate-currency-code of to-rate
+               move rate-value of rate-record(entry-index) to rate-value of to-rate
+               move rate-as-of-date of rate-record(entry-index)
+                   to rate-as-of-date of to-rate
+               move 'y' to rate-lookup-found-flag
+           end-if.
+
+       find-exact-to-entry.
+           if rate-currency-code of rate-record(entry-index) = to-currency-text
+               and rate-as-of-date of rate-record(entry-index)
+                   = requested-date-text
+               move rate-currency-code of rate-record(entry-index)
+                   to rate-currency-code of to-rate
+               move rate-value of rate-record(entry-index) to rate-value of to-rate
+               move rate-as-of-date of rate-record(entry-index)
+                   to rate-as-of-date of to-rate
+               move 'y' to rate-lookup-found-flag
+           end-if.
+
+      *> the eur base has no row of its own in the csv - its "as of"
+      *> date is whatever the latest row in the whole dataset is.
+       find-latest-as-of-date-overall.
+           move low-values to as-of-header-value
+           perform find-one-later-date
+               varying entry-index from 1 by 1
+               until entry-index > rd-entry-count.
+
+       find-one-later-date.
+           if rate-as-of-date of rate-record(entry-index) > as-of-header-value
+               move rate-as-of-date of rate-record(entry-index) to as-of-header-value
+           end-if.
+
+      *> same idea as find-latest-as-of-date-overall, scoped to one
+      *> currency (currency-date-lookup-code) instead of the whole
+      *> dataset - used to pin an eur-source leg's as-of date to the
+      *> actual to-currency's own latest date rather than whatever
+      *> currency in the feed happens to have the most recent row.
+       find-latest-as-of-date-for-currency.
+           move low-values to as-of-header-value
+           perform find-one-later-date-for-currency
+               varying entry-index from 1 by 1
+               until entry-index > rd-entry-count.
+
+       find-one-later-date-for-currency.
+           if rate-currency-code of rate-record(entry-index)
+                   = currency-date-lookup-code
+               and rate-as-of-date of rate-record(entry-index)
+                   > as-of-header-value
+               move rate-as-of-date of rate-record(entry-index)
+                   to as-of-header-value
+           end-if.
+
+      *> rounds result-value to the number of decimal places iso 4217
+      *> defines for to-currency-text (the currency the result is
+      *> denominated in) before it is ever rendered as text, rather
+      *> than emitting raw double precision.
+       format-conversion-result.
+           perform lookup-minor-units-digits
+           compute minor-scale = 10 ** minor-units-digits
+           compute scaled-amount = result-value * minor-scale
+           compute rounded-amount-integer rounded = scaled-amount
+           compute result-full-edited rounded =
+               rounded-amount-integer / minor-scale
+           move function trim(result-full-edited) to result-full-text
+           move function length(function trim(result-full-edited))
+               to result-trim-length
+           compute result-trim-length =
+               result-trim-length - (4 - minor-units-digits)
+           if minor-units-digits = 0
+               compute result-trim-length = result-trim-length - 1
+           end-if
+           move result-full-text(1:result-trim-length) to result-text
+      *> the rate callers and the audit log both care about is the one
+      *> actually applied to the amount - to-rate/from-rate, which
+      *> collapses to plain from-rate whenever to-currency is eur,
+      *> not to-rate on its own (that's only ever 1.0000 for the
+      *> default/majority eur-target case).
+           compute rate-decimal rounded = to-rate-float / from-rate-float
+           move rate-decimal to rate-edited
+           move function trim(rate-edited) to rate-text
+           move rate-as-of-date of from-rate to as-of-header-value.
+
+      *> defaults to 2 decimal places (the common case) when
+      *> to-currency-text is not one of the listed exceptions.
+       lookup-minor-units-digits.
+           move 2 to minor-units-digits
+           move 'n' to minor-units-found-flag
+           perform find-one-minor-units-entry
+               varying minor-units-index from 1 by 1
+               until minor-units-index > 20 or minor-units-found.
+
+       find-one-minor-units-entry.
+           if mu-currency-code(minor-units-index) = to-currency-text
+               move mu-decimal-digits(minor-units-index)
+                   to minor-units-digits
+               move 'y' to minor-units-found-flag
+           end-if.
+
+       build-success-response.
+           move spaces to response-body
+           if xml-was-requested
+               string
+                   '<?xml version="1.0" encoding="UTF-8"?>'
+                       delimited size
+                   '<conversion><result>' delimited size
+                   function trim(result-text) delimited size
+                   '</result><rate>' delimited size
+                   function trim(rate-text) delimited size
+                   '</rate></conversion>' delimited size
+                   into response-body
+               end-string
+           else
+               string
+                   '{"result": ' delimited size
+                   function trim(result-text) delimited size
+                   ', "rate": ' delimited size
+                   function trim(rate-text) delimited size
+                   '}' delimited size
+                   into response-body
+               end-string
+           end-if
+           move function length(function trim(response-body))
+               to response-body-length
+           move "HTTP/1.1 200 OK" to status-line-text
+           move 'y' to include-as-of-flag
+           perform assemble-response-text.
+
+       build-not-found-response.
+           move spaces to response-body
+           if as-of-mismatch-detected
+               if xml-was-requested
+                   string
+                       '<?xml version="1.0" encoding="UTF-8"?>'
+                           delimited size
+                       '<error><message>no shared as-of date for both'
+                           delimited size
+                       ' currencies</message></error>' delimited size
+                       into response-body
+                   end-string
+               else
+                   string
+                       '{"error":"no shared as-of date for both'
+                           delimited size
+                       ' currencies"}' delimited size
+                       into response-body
+                   end-string
+               end-if
+           else
+               if xml-was-requested
+                   string
+                       '<?xml version="1.0" encoding="UTF-8"?>'
+                           delimited size
+                       '<error><message>unknown currency for that date'
+                           delimited size
+                       '</message></error>' delimited size
+                       into response-body
+                   end-string
+               else
+                   string
+                       '{"error":"unknown currency for that date"}'
+                       delimited size
+                       into response-body
+                   end-string
+               end-if
+           end-if
+           move function length(function trim(response-body))
+               to response-body-length
+           move "HTTP/1.1 404 Not Found" to status-line-text
+           move 'n' to include-as-of-flag
+           perform assemble-response-text.
+
+       build-bad-request-response.
+           move spaces to response-body
+           if xml-was-requested
+               string
+                   '<?xml version="1.0" encoding="UTF-8"?>'
+                       delimited size
+                   '<error><message>malformed request</message>'
+                       delimited size
+                   '</error>' delimited size
+                   into response-body
+               end-string
+           else
+               string
+                   '{"error":"malformed request"}' delimited size
+                   into response-body
+               end-string
+           end-if
+           move function length(function trim(response-body))
+               to response-body-length
+           move "HTTP/1.1 400 Bad Request" to status-line-text
+           move 'n' to include-as-of-flag
+           perform assemble-response-text.
+
+       set-content-type.
+           if xml-was-requested
+               move "application/xml" to content-type-text
+           else
+               move "application/json" to content-type-text
+           end-if.
+
+       assemble-response-text.
+           move spaces to response-text
+           move response-body-length to response-length-edited
+           perform set-content-type
+           if include-as-of-header
+               string
+                   function trim(status-line-text) delimited size
+                   x"0d0a" delimited size
+                   "Content-Type: " delimited size
+                   function trim(content-type-text) delimited size
+                   x"0d0a" delimited size
+                   "Content-Length: " delimited size
+                   function trim(response-length-edited) delimited size
+                   x"0d0a" delimited size
+                   "X-As-Of: " delimited size
+                   as-of-header-value delimited size
+                   x"0d0a" delimited size
+                   x"0d0a" delimited size
+                   response-body(1:response-body-length) delimited size
+                   into response-text
+               end-string
+           else
+               string
+                   function trim(status-line-text) delimited size
+                   x"0d0a" delimited size
+                   "Content-Type: " delimited size
+                   function trim(content-type-text) delimited size
+                   x"0d0a" delimited size
+                   "Content-Length: " delimited size
+                   function trim(response-length-edited) delimited size
+                   x"0d0a" delimited size
+                   x"0d0a" delimited size
+                   response-body(1:response-body-length) delimited size
+                   into response-text
+               end-string
+           end-if.
+
+      *> formats function current-date's 21-character native layout
+      *> into the "yyyy-mm-dd hh:mm:ss" text the audit log carries.
+       format-current-timestamp.
+           move function current-date to current-date-text
+           move spaces to au-timestamp
+           string
+               cd-year delimited size
+               "-" delimited size
+               cd-month delimited size
+               "-" delimited size
+               cd-day delimited size
+               " " delimited size
+               cd-hour delimited size
+               ":" delimited size
+               cd-minute delimited size
+               ":" delimited size
+               cd-second delimited size
+               into au-timestamp.
+
+      *> one line per request/response pair, good or bad, for month-end
+      *> reconciliation against the gl feed by the nightly batch job.
+      *> opens extend so the log accumulates across runs and falls
+      *> back to output the first time the dataset does not exist yet.
+      *> bulk requests log one record per pair (see
+      *> write-one-bulk-audit-record) instead of this single-pair fill,
+      *> since each pair carries its own currency/amount/rate and a
+      *> single record can't speak for the whole batch.
+       write-audit-log-entry.
+           perform format-current-timestamp
+           move path-text to au-request-path
+           move response-body-length to au-content-length
+           move response-body to au-response-body
+           open extend audit-log-file
+           if audit-file-status not = "00"
+               open output audit-log-file
+           end-if
+           if audit-file-status = "00"
+               if request-is-valid and bulk-requested
+                   perform write-one-bulk-audit-record
+                       varying bulk-index from 1 by 1
+                       until bulk-index > bulk-pair-count
+               else
+                   perform fill-single-audit-fields
+                   write audit-record
+               end-if
+               close audit-log-file
+           end-if.
+
+      *> as-of-header-value only means something once a rate lookup has
+      *> actually populated it for this call - working-storage carries
+      *> it across calls in the same run unit, so a 400/404 (or a
+      *> valid-shaped request whose currency was never found) has to
+      *> blank it here rather than log whatever a prior successful
+      *> call happened to leave behind.
+       fill-single-audit-fields.
+           move 0 to amount-decimal
+           move spaces to au-from-currency
+           move spaces to au-to-currency
+           move 0 to au-rate-used
+           move spaces to au-as-of-date
+           if request-is-valid
+               move from-currency-text to au-from-currency
+               move to-currency-text to au-to-currency
+               move function numval(function trim(amount-text))
+                   to amount-decimal
+               if rate-lookup-found
+                   move rate-decimal to au-rate-used
+                   move as-of-header-value to au-as-of-date
+               end-if
+           end-if
+           move amount-decimal to au-amount.
+
+      *> one audit record per bulk pair, carrying that pair's own
+      *> currency/amount/rate/as-of date (captured into the
+      *> bulk-log-*-table entries by parse-one-bulk-pair and
+      *> convert-one-bulk-pair) so the nightly reconciliation's audit
+      *> cross-check sees every pair that was actually quoted, not just
+      *> the overall bulk request.
+       write-one-bulk-audit-record.
+           move bulk-log-currency-table(bulk-index) to au-from-currency
+           move "EUR" to au-to-currency
+           move bulk-log-amount-table(bulk-index) to au-amount
+           move bulk-log-asof-table(bulk-index) to au-as-of-date
+           if bulk-log-rate-was-found(bulk-index)
+               move bulk-log-rate-table(bulk-index) to au-rate-used
+           else
+               move 0 to au-rate-used
+           end-if
+           write audit-record.
+
+       end program http-handler.
