@@ -0,0 +1,212 @@
+      >>source format free
+      *> csv-ecb-rates - parses an ecb daily-rates csv feed (a header
+      *> row of currency codes followed by one row per as-of date) into
+      *> a rate-dataset (see copybooks/rate-dataset.cpy) and returns a
+      *> pointer to it. callers move the result into the external
+      *> "dataset" item and later "set address of rate-dataset to
+      *> dataset-ptr" instead of re-scanning the csv text themselves.
+      *>
+      *> expected shape, one or more as-of dates:
+      *>   Date, USD, GBP
+      *>   06 May 2024, 1.0776, 0.8621
+      *>   05 May 2024, 1.0790, 0.8630
+       identification division.
+       function-id. csv-ecb-rates.
+
+       environment division.
+       configuration section.
+       repository.
+           function substr-pos
+           function all intrinsic.
+
+       data division.
+       working-storage section.
+           copy "rate-dataset.cpy".
+
+       01 dataset-pointer               usage pointer.
+       01 csv-text-length               pic 9(9) comp.
+       01 line-start                    pic 9(9) comp.
+       01 line-end                      pic 9(9) comp.
+       01 line-length                   pic 9(9) comp.
+       01 line-text                     pic x(2048).
+       01 header-seen-flag              pic x value 'n'.
+           88 header-seen                value 'y'.
+
+      *> ecb's real daily feed carries "date" plus around 30 currency
+      *> columns - sized with headroom above that so an extra column
+      *> or two added to the feed later does not reopen this.
+       01 field-table-capacity          pic 9(3) comp value 40.
+       01 field-table                   occurs 40 times pic x(20).
+       01 field-count                   pic 9(3) comp.
+       01 field-start                   pic 9(9) comp.
+       01 field-remaining                pic 9(9) comp.
+       01 field-length                  pic 9(9) comp.
+       01 comma-rel-pos                 pic 9(9) comp.
+       01 lf-rel-pos                    pic 9(9) comp.
+       01 field-index                   pic 9(3) comp.
+
+       01 currency-table-capacity       pic 9(3) comp value 40.
+       01 currency-codes-table          occurs 40 times pic x(3).
+       01 currency-count                pic 9(3) comp.
+
+       01 raw-date-text                 pic x(20).
+       01 iso-date-text                 pic x(10).
+       01 day-text                      pic x(2).
+       01 month-name-text               pic x(3).
+       01 month-number-text             pic x(2).
+       01 year-text                     pic x(4).
+       01 month-index                   pic 9(2) comp.
+       01 month-lookup-text             pic x(60) value
+           "Jan01Feb02Mar03Apr04May05Jun06Jul07Aug08Sep09Oct10Nov11Dec12".
+       01 month-lookup-table redefines month-lookup-text
+               occurs 12 times.
+           05 ml-name                   pic x(3).
+           05 ml-number                 pic x(2).
+
+       01 rate-text                     pic x(20).
+
+       linkage section.
+       01 csv-text                      pic x any length.
+       01 dataset-pointer-result        usage pointer.
+
+       procedure division using csv-text returning dataset-pointer-result.
+       csv-ecb-rates-main.
+           move function length(csv-text) to csv-text-length
+           allocate rate-dataset returning dataset-pointer
+           set address of rate-dataset to dataset-pointer
+           move 0 to rd-entry-count
+           move 0 to currency-count
+           move 1 to line-start
+           move 'n' to header-seen-flag
+           perform process-one-csv-line
+               until line-start > csv-text-length
+           move dataset-pointer to dataset-pointer-result
+           goback.
+
+       process-one-csv-line.
+           compute field-remaining = csv-text-length - line-start + 1
+           move function substr-pos
+               (csv-text(line-start:field-remaining), x"0a")
+               to lf-rel-pos
+           if lf-rel-pos = 0
+               move csv-text-length to line-end
+           else
+               compute line-end = line-start + lf-rel-pos - 2
+           end-if
+           if line-end >= line-start
+               compute line-length = line-end - line-start + 1
+               move csv-text(line-start:line-length) to line-text
+               perform split-line-into-fields
+               if not header-seen
+                   perform parse-header-fields
+                   move 'y' to header-seen-flag
+               else
+                   if field-count > 1
+                       perform parse-data-fields
+                   end-if
+               end-if
+           end-if
+           if lf-rel-pos = 0
+               compute line-start = csv-text-length + 1
+           else
+               compute line-start = line-start + lf-rel-pos
+           end-if.
+
+       split-line-into-fields.
+           move 0 to field-count
+           move 1 to field-start
+           perform extract-one-field
+               until field-start > line-length.
+
+       extract-one-field.
+           compute field-remaining = line-length - field-start + 1
+           move function substr-pos
+               (line-text(field-start:field-remaining), ",")
+               to comma-rel-pos
+           if comma-rel-pos = 0
+               move field-remaining to field-length
+           else
+               compute field-length = comma-rel-pos - 1
+           end-if
+      *> once the line has more columns than field-table can hold, the
+      *> extra ones are dropped rather than written past the end of
+      *> the table - field-count itself is pinned at the capacity so
+      *> later loops bounded by field-count never index past it either.
+           if field-count < field-table-capacity
+               add 1 to field-count
+               if field-length > 0
+                   move function trim
+                           (line-text(field-start:field-length))
+                       to field-table(field-count)
+               else
+                   move spaces to field-table(field-count)
+               end-if
+           end-if
+           if comma-rel-pos = 0
+               compute field-start = line-length + 1
+           else
+               compute field-start = field-start + comma-rel-pos
+           end-if.
+
+       parse-header-fields.
+           move 0 to currency-count
+           move 2 to field-index
+           perform collect-one-currency-code
+               until field-index > field-count.
+
+       collect-one-currency-code.
+           if field-table(field-index) not = spaces
+              and currency-count < currency-table-capacity
+               add 1 to currency-count
+               move function upper-case(field-table(field-index))
+                   to currency-codes-table(currency-count)
+           end-if
+           add 1 to field-index.
+
+       parse-data-fields.
+           move field-table(1) to raw-date-text
+           perform parse-ecb-date
+           move 2 to field-index
+           perform add-one-rate-entry
+               until field-index > field-count.
+
+       add-one-rate-entry.
+           move field-table(field-index) to rate-text
+           if rate-text not = spaces
+              and (field-index - 1) <= currency-count
+              and rd-entry-count < 500
+               add 1 to rd-entry-count
+               move currency-codes-table(field-index - 1)
+                   to rate-currency-code(rd-entry-count)
+               move function numval(rate-text)
+                   to rate-value(rd-entry-count)
+               move iso-date-text to rate-as-of-date(rd-entry-count)
+           end-if
+           add 1 to field-index.
+
+      *> ecb dates read "06 May 2024" - reshape to iso "2024-05-06" so
+      *> they compare directly against the date segment on the path.
+       parse-ecb-date.
+           move raw-date-text(1:2) to day-text
+           move raw-date-text(4:3) to month-name-text
+           move raw-date-text(8:4) to year-text
+           move '00' to month-number-text
+           move 1 to month-index
+           perform match-one-month-name
+               until month-index > 12
+                  or month-number-text not = '00'
+           string year-text delimited size
+                  "-" delimited size
+                  month-number-text delimited size
+                  "-" delimited size
+                  day-text delimited size
+               into iso-date-text.
+
+       match-one-month-name.
+           if ml-name(month-index) = month-name-text
+               move ml-number(month-index) to month-number-text
+           else
+               add 1 to month-index
+           end-if.
+
+       end function csv-ecb-rates.
