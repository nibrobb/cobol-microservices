@@ -0,0 +1,328 @@
+      >>source format free
+      *> rate-reconciliation - nightly batch cross-check of the day's
+      *> gl settlement extract against the ecb quote csv-ecb-rates
+      *> would have returned for each invoice's as-of date. builds on
+      *> the http-handler audit trail (audit-record.cpy) for the rate
+      *> that was actually quoted to a caller on the same currency and
+      *> date, and flags any gl line whose posted rate is more than
+      *> the configured tolerance away from the ecb quote. replaces
+      *> the manual month-end spreadsheet cross-check with a run out
+      *> of the same rate data the live service already parses - see
+      *> jcl/reconcile.jcl for how the feeds line up.
+       identification division.
+       program-id. rate-reconciliation.
+
+       environment division.
+       configuration section.
+       repository.
+           function csv-ecb-rates
+           function all intrinsic.
+
+       input-output section.
+       file-control.
+           select ecb-feed-file assign to "ECBFEED"
+               organization line sequential
+               file status is ecb-feed-file-status.
+           select gl-extract-file assign to "GLFEED"
+               organization sequential
+               file status is gl-file-status.
+           select audit-log-file assign to "AUDITLOG"
+               organization sequential
+               file status is audit-file-status.
+           select tolerance-file assign to "TOLCARD"
+               organization line sequential
+               file status is tolerance-file-status.
+           select report-file assign to "RECONRPT"
+               organization line sequential.
+
+       data division.
+       file section.
+       fd  ecb-feed-file.
+       01 ecb-feed-line                 pic x(512).
+
+       fd  gl-extract-file.
+           copy "gl-record.cpy".
+
+       fd  audit-log-file.
+           copy "audit-record.cpy".
+
+       fd  tolerance-file.
+       01 tolerance-line                pic x(20).
+
+       fd  report-file.
+       01 report-line                   pic x(132).
+
+       working-storage section.
+           copy "rate-dataset.cpy".
+
+       01 dataset external.
+           05 dataset-ptr               usage pointer.
+
+       01 ecb-feed-file-status          pic xx.
+       01 gl-file-status                pic xx.
+       01 audit-file-status             pic xx.
+       01 tolerance-file-status         pic xx.
+
+       01 feed-eof-flag                 pic x value 'n'.
+           88 feed-eof                      value 'y'.
+       01 feed-text                     pic x(65536).
+       01 feed-text-length               pic 9(9) comp.
+       01 line-length                   pic 9(9) comp.
+       01 feed-line-count               pic 9(5) comp value 0.
+
+       01 tolerance-eof-flag            pic x value 'n'.
+           88 tolerance-eof                 value 'y'.
+       01 tolerance-value               pic s9(5)v9(9) comp-3
+           value 0.0050.
+
+       01 audit-eof-flag                pic x value 'n'.
+           88 audit-eof                     value 'y'.
+       01 audit-entry-count             pic 9(4) comp value 0.
+       01 audit-currency-table          occurs 1000 times pic x(3).
+       01 audit-date-table              occurs 1000 times pic x(10).
+       01 audit-rate-table              occurs 1000 times
+               pic s9(5)v9(9) comp-3.
+
+       01 gl-eof-flag                   pic x value 'n'.
+           88 gl-eof                        value 'y'.
+
+       01 entry-index                   pic 9(5) comp.
+
+       01 ecb-rate-found-flag           pic x value 'n'.
+           88 ecb-rate-found                value 'y'.
+       01 found-ecb-rate                pic s9(5)v9(9) comp-3.
+
+       01 logged-found-flag             pic x value 'n'.
+           88 logged-found                  value 'y'.
+       01 logged-rate                   pic s9(5)v9(9) comp-3.
+
+       01 rate-diff                     pic s9(5)v9(9) comp-3.
+
+       01 record-count                  pic 9(7) comp value 0.
+       01 exception-count               pic 9(7) comp value 0.
+
+       01 rate-to-format                pic s9(5)v9(9) comp-3.
+       01 rate-edit-field                pic -zzzz9.9(9).
+       01 formatted-rate-text           pic x(20).
+
+       01 status-text                   pic x(14).
+       01 logged-text                   pic x(10).
+       01 gl-rate-text                  pic x(20).
+       01 ecb-rate-text                 pic x(20).
+       01 logged-rate-text              pic x(20).
+
+       procedure division.
+       rate-reconciliation-main.
+           perform load-tolerance
+           perform load-ecb-feed
+           perform load-audit-log
+           open output report-file
+           open input gl-extract-file
+           if gl-file-status = "00"
+               read gl-extract-file
+                   at end move 'y' to gl-eof-flag
+               end-read
+               perform process-one-gl-record until gl-eof
+               close gl-extract-file
+           else
+               move 'y' to gl-eof-flag
+           end-if
+           close report-file
+           display "rate-reconciliation: " record-count
+               " invoices checked, " exception-count " exceptions"
+           if exception-count > 0
+               move 4 to return-code
+           else
+               move 0 to return-code
+           end-if
+           goback.
+
+      *> a missing tolerance card is not an error - the program falls
+      *> back to the 0.0050 default already carried on tolerance-value.
+       load-tolerance.
+           open input tolerance-file
+           if tolerance-file-status = "00"
+               read tolerance-file
+                   at end move 'y' to tolerance-eof-flag
+               end-read
+               if not tolerance-eof
+                   move function numval(function trim(tolerance-line))
+                       to tolerance-value
+               end-if
+               close tolerance-file
+           end-if.
+
+      *> a missing ecb feed (no refresh has ever staged one yet) just
+      *> means every gl line comes back no-ecb-quote instead of
+      *> abending - csv-ecb-rates is still called, on an empty
+      *> feed-text, so rate-dataset ends up allocated with zero
+      *> entries rather than left pointing at garbage.
+       load-ecb-feed.
+           move spaces to feed-text
+           move 0 to feed-text-length
+           open input ecb-feed-file
+           if ecb-feed-file-status = "00"
+               read ecb-feed-file
+                   at end move 'y' to feed-eof-flag
+               end-read
+               perform append-one-feed-line until feed-eof
+               close ecb-feed-file
+           end-if
+           move csv-ecb-rates(feed-text(1:feed-text-length)) to dataset
+           set address of rate-dataset to dataset-ptr.
+
+      *> a blank line (a trailing blank at eof is common, and a blank
+      *> line in the raw ecb download propagates straight through
+      *> ecb-rate-refresh's line-by-line staging into RATE.DAILY) has
+      *> line-length 0 - skip the append entirely rather than attempt
+      *> the zero-length reference modification below, which is
+      *> undefined per the standard and abends a bounds-checked
+      *> runtime.
+       append-one-feed-line.
+           move function length(function trim(ecb-feed-line))
+               to line-length
+           if line-length > 0
+               if feed-line-count > 0
+                   compute feed-text-length = feed-text-length + 1
+                   move x"0a" to feed-text(feed-text-length:1)
+               end-if
+               move ecb-feed-line(1:line-length)
+                   to feed-text(feed-text-length + 1:line-length)
+               compute feed-text-length = feed-text-length + line-length
+               add 1 to feed-line-count
+           end-if
+           read ecb-feed-file
+               at end move 'y' to feed-eof-flag
+           end-read.
+
+      *> a missing audit log just means no invoice on today's gl
+      *> extract will show as previously logged by http-handler.
+       load-audit-log.
+           open input audit-log-file
+           if audit-file-status = "00"
+               read audit-log-file
+                   at end move 'y' to audit-eof-flag
+               end-read
+               perform collect-one-audit-entry
+                   until audit-eof or audit-entry-count = 1000
+               close audit-log-file
+           end-if.
+
+      *> keyed on au-from-currency, not au-to-currency - the gl extract
+      *> and the ecb quote table both carry the invoice's original
+      *> currency (e.g. "usd"), and a default/eur-target conversion
+      *> logs that as au-from-currency, au-to-currency "eur".
+       collect-one-audit-entry.
+           add 1 to audit-entry-count
+           move au-from-currency to audit-currency-table(audit-entry-count)
+           move au-as-of-date to audit-date-table(audit-entry-count)
+           move au-rate-used to audit-rate-table(audit-entry-count)
+           read audit-log-file
+               at end move 'y' to audit-eof-flag
+           end-read.
+
+       process-one-gl-record.
+           add 1 to record-count
+           perform find-ecb-rate-for-gl-entry
+           perform find-logged-rate-for-gl-entry
+           if ecb-rate-found
+               compute rate-diff = function abs(gl-rate - found-ecb-rate)
+               if rate-diff > tolerance-value
+                   add 1 to exception-count
+                   move "EXCEPTION" to status-text
+               else
+                   move "OK" to status-text
+               end-if
+           else
+               move "NO-ECB-QUOTE" to status-text
+           end-if
+           if logged-found
+               move "LOGGED" to logged-text
+           else
+               move "NOT-LOGGED" to logged-text
+           end-if
+           perform write-report-line
+           read gl-extract-file
+               at end move 'y' to gl-eof-flag
+           end-read.
+
+       find-ecb-rate-for-gl-entry.
+           move 'n' to ecb-rate-found-flag
+           if gl-currency-code = "EUR"
+               move 1 to found-ecb-rate
+               move 'y' to ecb-rate-found-flag
+           else
+               perform find-one-ecb-rate-entry
+                   varying entry-index from 1 by 1
+                   until entry-index > rd-entry-count
+           end-if.
+
+       find-one-ecb-rate-entry.
+           if rate-currency-code of rate-record(entry-index)
+                   = gl-currency-code
+              and rate-as-of-date of rate-record(entry-index)
+                   = gl-as-of-date
+               move rate-value of rate-record(entry-index)
+                   to found-ecb-rate
+               move 'y' to ecb-rate-found-flag
+           end-if.
+
+       find-logged-rate-for-gl-entry.
+           move 'n' to logged-found-flag
+           move 0 to logged-rate
+           perform find-one-logged-entry
+               varying entry-index from 1 by 1
+               until entry-index > audit-entry-count.
+
+       find-one-logged-entry.
+           if audit-currency-table(entry-index) = gl-currency-code
+              and audit-date-table(entry-index) = gl-as-of-date
+               move audit-rate-table(entry-index) to logged-rate
+               move 'y' to logged-found-flag
+           end-if.
+
+       write-report-line.
+           move gl-rate to rate-to-format
+           perform format-rate-value
+           move formatted-rate-text to gl-rate-text
+           if ecb-rate-found
+               move found-ecb-rate to rate-to-format
+               perform format-rate-value
+               move formatted-rate-text to ecb-rate-text
+           else
+               move "N/A" to ecb-rate-text
+           end-if
+           if logged-found
+               move logged-rate to rate-to-format
+               perform format-rate-value
+               move formatted-rate-text to logged-rate-text
+           else
+               move "N/A" to logged-rate-text
+           end-if
+           move spaces to report-line
+           string
+               gl-invoice-id delimited size
+               " " delimited size
+               gl-currency-code delimited size
+               " " delimited size
+               gl-as-of-date delimited size
+               " GL-RATE=" delimited size
+               function trim(gl-rate-text) delimited size
+               " ECB-RATE=" delimited size
+               function trim(ecb-rate-text) delimited size
+               " " delimited size
+               logged-text delimited size
+               "(" delimited size
+               function trim(logged-rate-text) delimited size
+               ")" delimited size
+               " " delimited size
+               status-text delimited size
+               into report-line
+           end-string
+           write report-line.
+
+       format-rate-value.
+           move rate-to-format to rate-edit-field
+           move function trim(rate-edit-field) to formatted-rate-text.
+
+       end program rate-reconciliation.
