@@ -0,0 +1,166 @@
+      >>source format free
+      *> ecb-rate-refresh - nightly batch step behind the ecb rate
+      *> feed. reads the raw csv landed by the ftp step ahead of it in
+      *> the same job, hands it to csv-ecb-rates to prove it actually
+      *> parses into at least one currency, and (only if it does) copies
+      *> it through unchanged onto the staging dataset the publish step
+      *> reads from. a feed that fails to parse is left un-staged, so a
+      *> bad or empty download can never reach the generation the
+      *> publish step catalogs as the new live one - see jcl/ecbrate.jcl
+      *> for how the three steps fit together.
+       identification division.
+       program-id. ecb-rate-refresh.
+
+       environment division.
+       configuration section.
+       repository.
+           function csv-ecb-rates
+           function all intrinsic.
+
+       input-output section.
+       file-control.
+           select ecb-feed-file assign to "ECBFEED"
+               organization line sequential
+               file status is ecb-feed-file-status.
+           select rate-stage-file assign to "RATESTAGE"
+               organization line sequential.
+
+       data division.
+       file section.
+       fd  ecb-feed-file.
+       01 ecb-feed-line                 pic x(512).
+
+       fd  rate-stage-file.
+       01 rate-stage-line               pic x(512).
+
+       working-storage section.
+           copy "rate-dataset.cpy".
+
+       01 dataset external.
+           05 dataset-ptr               usage pointer.
+
+       01 ecb-feed-file-status          pic xx.
+
+       01 feed-eof-flag                 pic x value 'n'.
+           88 feed-eof                      value 'y'.
+
+       01 feed-text                     pic x(65536).
+       01 feed-text-capacity            pic 9(9) comp value 65536.
+       01 feed-text-length               pic 9(9) comp.
+       01 feed-text-needed               pic 9(9) comp.
+       01 line-length                   pic 9(9) comp.
+       01 feed-line-count               pic 9(5) comp value 0.
+       01 feed-overflow-flag            pic x value 'n'.
+           88 feed-overflowed               value 'y'.
+
+       procedure division.
+       ecb-rate-refresh-main.
+           move spaces to feed-text
+           move 0 to feed-text-length
+           perform read-feed-into-memory
+           if feed-overflowed
+               display
+                   "ecb-rate-refresh: feed exceeds in-memory capacity, "
+                   "nothing staged"
+               move 12 to return-code
+           else
+               if feed-line-count = 0
+                   display "ecb-rate-refresh: empty feed, nothing staged"
+                   move 12 to return-code
+               else
+                   move csv-ecb-rates(feed-text(1:feed-text-length))
+                       to dataset
+                   set address of rate-dataset to dataset-ptr
+                   if rd-entry-count = 0
+                       display
+                           "ecb-rate-refresh: feed did not parse, nothing staged"
+                       move 12 to return-code
+                   else
+                       perform stage-feed-unchanged
+                       display "ecb-rate-refresh: staged " rd-entry-count
+                           " currencies"
+                       move 0 to return-code
+                   end-if
+               end-if
+           end-if
+           goback.
+
+      *> a missing ecbfeed (the ftp step never landed one) leaves
+      *> feed-line-count at zero the same way an empty feed does,
+      *> rather than abending the step - ecb-rate-refresh-main already
+      *> treats "empty feed" as a clean, nothing-staged outcome.
+       read-feed-into-memory.
+           open input ecb-feed-file
+           if ecb-feed-file-status = "00"
+               read ecb-feed-file
+                   at end move 'y' to feed-eof-flag
+               end-read
+               perform append-one-feed-line until feed-eof
+               close ecb-feed-file
+           end-if.
+
+      *> bound-checked against feed-text's declared capacity before a
+      *> single byte of this line is appended - a feed too big to fit
+      *> (the wrong dataset landed by the ftp step, say) fails the step
+      *> cleanly instead of writing past the end of feed-text.
+      *> a blank line (a trailing blank at eof of an ftp-landed text
+      *> file is common) has line-length 0 - skip the append entirely
+      *> rather than attempt the zero-length reference modification
+      *> below, which is undefined per the standard and abends a
+      *> bounds-checked runtime instead of the "fails cleanly"
+      *> behavior the overflow check above it is supposed to give.
+       append-one-feed-line.
+           move function length(function trim(ecb-feed-line))
+               to line-length
+           if line-length = 0
+               read ecb-feed-file
+                   at end move 'y' to feed-eof-flag
+               end-read
+           else
+               if feed-line-count > 0
+                   compute feed-text-needed =
+                       feed-text-length + 1 + line-length
+               else
+                   compute feed-text-needed = feed-text-length + line-length
+               end-if
+               if feed-text-needed > feed-text-capacity
+                   move 'y' to feed-overflow-flag
+                   move 'y' to feed-eof-flag
+               else
+                   if feed-line-count > 0
+                       compute feed-text-length = feed-text-length + 1
+                       move x"0a" to feed-text(feed-text-length:1)
+                   end-if
+                   move ecb-feed-line(1:line-length)
+                       to feed-text(feed-text-length + 1:line-length)
+                   compute feed-text-length = feed-text-length + line-length
+                   add 1 to feed-line-count
+                   read ecb-feed-file
+                       at end move 'y' to feed-eof-flag
+                   end-read
+               end-if
+           end-if.
+
+      *> a validated feed is copied through line by line, from the top
+      *> of ecb-feed-file again, so the staged copy keeps its original
+      *> line breaks instead of the single in-memory blob used to
+      *> validate it.
+       stage-feed-unchanged.
+           move 'n' to feed-eof-flag
+           open input ecb-feed-file
+           open output rate-stage-file
+           read ecb-feed-file
+               at end move 'y' to feed-eof-flag
+           end-read
+           perform copy-one-feed-line until feed-eof
+           close ecb-feed-file
+           close rate-stage-file.
+
+       copy-one-feed-line.
+           move ecb-feed-line to rate-stage-line
+           write rate-stage-line
+           read ecb-feed-file
+               at end move 'y' to feed-eof-flag
+           end-read.
+
+       end program ecb-rate-refresh.
