@@ -0,0 +1,49 @@
+      >>source format free
+      *> substr-pos - user-defined function returning the 1-based
+      *> position of the first occurrence of needle in haystack, or
+      *> zero when needle does not occur. used throughout the tests
+      *> and by http-handler for the odd bit of ad-hoc text scanning
+      *> that copybook field access does not already cover.
+       identification division.
+       function-id. substr-pos.
+
+       environment division.
+       configuration section.
+       repository.
+           function all intrinsic.
+
+       data division.
+       working-storage section.
+       01 haystack-length          pic 9(9) comp.
+       01 needle-length            pic 9(9) comp.
+       01 scan-pos                 pic 9(9) comp.
+       01 found-pos                pic 9(9) comp.
+
+       linkage section.
+       01 haystack                 pic x any length.
+       01 needle                   pic x any length.
+       01 pos-result                pic 9(9) comp.
+
+       procedure division using haystack, needle returning pos-result.
+       substr-pos-main.
+           move function length(haystack) to haystack-length
+           move function length(needle) to needle-length
+           move 0 to found-pos
+           move 1 to scan-pos
+           if needle-length > 0 and needle-length <= haystack-length
+               perform scan-one-position
+                   until scan-pos > haystack-length
+                      or found-pos not = 0
+           end-if
+           move found-pos to pos-result
+           goback.
+
+       scan-one-position.
+           if scan-pos + needle-length - 1 <= haystack-length
+               if haystack(scan-pos:needle-length) = needle
+                   move scan-pos to found-pos
+               end-if
+           end-if
+           add 1 to scan-pos.
+
+       end function substr-pos.
