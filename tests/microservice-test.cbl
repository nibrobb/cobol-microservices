@@ -21,8 +21,9 @@ procedure division.
 http-handler-test section.
     call "assert-notequals" using 0, substr-pos(buffer, "HTTP/1.1 200 OK").
     call "assert-notequals" using 0, substr-pos(buffer, "Content-Type: application/json").
-    call "assert-notequals" using 0, substr-pos(buffer, "Content-Length: 44").
-    call "assert-equals" using 104, substr-pos(buffer, "0.9279881217520415").
+    call "assert-notequals" using 0, substr-pos(buffer, "Content-Length: 32").
+    call "assert-equals" using 104, substr-pos(buffer, "0.93, ").
 end program microservice-test.
 
 copy "src/microservice.cbl".
+copy "tests/test-asserts.cbl".
