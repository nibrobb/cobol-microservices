@@ -0,0 +1,46 @@
+      >>source format free
+      *> test-asserts.cbl - the tiny assertion helpers the test
+      *> harnesses call into. failures are reported to sysout rather
+      *> than aborting the run, so one bad assertion does not hide the
+      *> rest of a test's results.
+       identification division.
+       program-id. assert-equals.
+
+       data division.
+       linkage section.
+       01 expected-value            usage binary-long.
+       01 actual-value              pic s9(9) comp.
+
+       procedure division using expected-value, actual-value.
+       assert-equals-main.
+           if expected-value = actual-value
+               display "PASS: expected " expected-value
+                   " and got " actual-value
+           else
+               display "FAIL: expected " expected-value
+                   " but got " actual-value
+           end-if
+           goback.
+
+       end program assert-equals.
+
+       identification division.
+       program-id. assert-notequals.
+
+       data division.
+       linkage section.
+       01 unexpected-value          usage binary-long.
+       01 actual-value              pic s9(9) comp.
+
+       procedure division using unexpected-value, actual-value.
+       assert-notequals-main.
+           if unexpected-value not = actual-value
+               display "PASS: " actual-value
+                   " differs from " unexpected-value
+           else
+               display "FAIL: " actual-value
+                   " equals unwanted " unexpected-value
+           end-if
+           goback.
+
+       end program assert-notequals.
