@@ -0,0 +1,25 @@
+//RECONCIL JOB (ACCTG),'RECONCILE ECB RATES',
+//             CLASS=A,MSGCLASS=X,NOTIFY=&SYSUID
+//*
+//* NIGHTLY CROSS-CHECK OF THE GL SETTLEMENT EXTRACT AGAINST THE
+//* ECB QUOTE CSV-ECB-RATES WOULD HAVE RETURNED FOR EACH INVOICE'S
+//* AS-OF DATE, ENRICHED WITH WHETHER HTTP-HANDLER ALREADY LOGGED A
+//* MATCHING CONVERSION (SEE AUDITLOG, PRODUCED BY EVERY LIVE CALL).
+//* RUNS AFTER ECBRATE SO RATE.DAILY(0) IS ALREADY TODAY'S FEED -
+//* THE SAME GENERATION THE LIVE SERVICE IS QUOTING FROM.
+//* RECONRPT CARRIES ONE LINE PER GL INVOICE; A NONZERO RETURN CODE
+//* FROM RECON MEANS AT LEAST ONE LINE EXCEEDED TOLCARD'S TOLERANCE.
+//*
+//RECON    EXEC PGM=RATERECN
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//ECBFEED  DD   DSN=PROD.RATE.DAILY(0),DISP=SHR
+//GLFEED   DD   DSN=PROD.GL.SETTLE.EXTRACT,DISP=SHR
+//AUDITLOG DD   DSN=PROD.HTTPHDLR.AUDITLOG,DISP=SHR
+//TOLCARD  DD   *
+0.0050
+/*
+//RECONRPT DD   DSN=PROD.RATE.RECON.REPORT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
