@@ -0,0 +1,48 @@
+//ECBRATE  JOB (ACCTG),'REFRESH ECB RATES',
+//             CLASS=A,MSGCLASS=X,NOTIFY=&SYSUID
+//*
+//* NIGHTLY REFRESH OF THE ECB DAILY RATES FEED.
+//*
+//* FTPFEED LANDS THE CURRENT ECB CSV INTO A WORK DATASET.
+//* VALIDATE RUNS ECB-RATE-REFRESH, WHICH ONLY WRITES RATESTAGE
+//* WHEN CSV-ECB-RATES CAN ACTUALLY PARSE AT LEAST ONE CURRENCY OUT
+//* OF THE DOWNLOAD - A BAD OR EMPTY FEED LEAVES RATESTAGE ABSENT
+//* AND SETS A NONZERO RETURN CODE.
+//* PUBLISH ONLY RUNS WHEN VALIDATE ENDED CLEAN (COND BELOW), AND
+//* REPROS RATESTAGE FORWARD INTO THE NEXT GENERATION OF THE
+//* RATE.DAILY GDG. CONSUMERS ALWAYS READ RATE.DAILY(0), SO THE
+//* SWITCH TO TODAY'S RATES ONLY HAPPENS ONCE THE NEW GENERATION IS
+//* FULLY CATALOGED - A FAILED RUN SIMPLY LEAVES YESTERDAY'S
+//* GENERATION AS THE CURRENT ONE FOR THE 9AM SETTLEMENT WINDOW.
+//*
+//FTPFEED  EXEC PGM=FTP,PARM='(EXIT'
+//SYSPRINT DD   SYSOUT=*
+//OUTPUT   DD   DSN=&&RATEFEED,DISP=(NEW,PASS,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=512,BLKSIZE=0)
+//INPUT    DD   *
+ECB.EUROPA.EU
+ANONYMOUS GUEST
+ASCII
+GET EUROFXREF.CSV OUTPUT
+QUIT
+/*
+//*
+//VALIDATE EXEC PGM=ECBRLOAD
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//ECBFEED  DD   DSN=&&RATEFEED,DISP=(OLD,DELETE)
+//RATESTAGE DD  DSN=&&RATESTAGE,DISP=(NEW,PASS,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=512,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*
+//PUBLISH  EXEC PGM=IDCAMS,COND=(0,NE,VALIDATE)
+//SYSPRINT DD   SYSOUT=*
+//RATEIN   DD   DSN=&&RATESTAGE,DISP=(OLD,DELETE)
+//RATEOUT  DD   DSN=PROD.RATE.DAILY(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=512,BLKSIZE=0)
+//SYSIN    DD   *
+  REPRO INFILE(RATEIN) OUTFILE(RATEOUT)
+/*
